@@ -22,46 +22,242 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
+           SELECT EMPRESTIMOS ASSIGN TO 'emprestimos.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PARCELAS ASSIGN TO 'parcelas.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-PARC-STATUS.
+
+           SELECT AJUSTES-ARREDONDAMENTO ASSIGN TO
+           'ajustes_arredondamento.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AJU-STATUS.
+
+           SELECT CONTROLE-DIVISOR ASSIGN TO 'divisor_parcela.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CTLDIV-STATUS.
+
+           SELECT EXCECOES-DIVISOR-ZERO ASSIGN TO 'divisor_zero_exc.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DIVEXC-STATUS.
 
       *=================================================================
        DATA                                            DIVISION.
       *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------
+       FD  EMPRESTIMOS.
+       01  EMPRESTIMO-REC.
+           05 EMP-CONTRATO         PIC 9(6).
+           05 EMP-PRINCIPAL        PIC 9(9)V99.
+           05 EMP-PRAZO-MESES      PIC 9(3).
+
+       FD  PARCELAS.
+       01  PARCELA-REC.
+           05 PARC-CONTRATO           PIC 9(6).
+           05 PARC-NUMERO             PIC 9(3).
+           05 PARC-VALOR-MENSAL       PIC 9(9)V99.
+           05 PARC-VALOR-QUINZENAL    PIC 9(9)V99.
+
+       FD  AJUSTES-ARREDONDAMENTO.
+       01  AJUSTE-REC.
+           05 AJU-CONTRATO            PIC 9(6).
+           05 AJU-VALOR-RESTO         PIC S9(9)V99.
+
+       FD  CONTROLE-DIVISOR.
+       01  CONTROLE-DIVISOR-REC.
+           05 CTL-DIVISOR-QUINZENAL   PIC 9(2).
+
+       FD  EXCECOES-DIVISOR-ZERO.
+       01  EXCECAO-DIVISOR-ZERO-REC.
+           05 EXCDIV-TIMESTAMP        PIC X(21).
+           05 EXCDIV-CONTRATO         PIC 9(6).
+           05 EXCDIV-MOTIVO           PIC X(30).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------
       *TODO NOME DE VAR DA WORKING-STORAGE SECTION SE INICIA COM WRK
-       77 WRK-SALDO             PIC 9(5) VALUE ZEROS.
-       77 WRK-RESULTADO         PIC 9(5) VALUE ZEROS.
-       77 WRK-VALOR             PIC 9(5) VALUE 60.
-       77 WRK-VALOR2             PIC 9(5) VALUE 60.
-       77 WRK-VALOR3             PIC 9(5) VALUE 51.
-       77 WRK-RESTO             PIC 9(5) VALUE ZEROS.
-
+       77 WRK-SALDO             PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-RESULTADO         PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-VALOR             PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-AJUSTE            PIC S9(9)V99 VALUE ZEROS.
 
+       77 WS-EMP-STATUS         PIC X(2)    VALUE '00'.
+       77 WS-PARC-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-AJU-STATUS         PIC X(2)    VALUE '00'.
+       77 WS-CTLDIV-STATUS      PIC X(2)    VALUE '00'.
+       77 WS-DIVEXC-STATUS      PIC X(2)    VALUE '00'.
+       77 WS-EOF                PIC X(1)    VALUE 'N'.
+       77 WS-NUM-PARCELA        PIC 9(3)    VALUE ZEROS.
+       77 WS-DIVISOR-QUINZENAL  PIC 9(2)    VALUE 2.
+       77 WS-EMPRESTIMO-VALIDO  PIC X(1)    VALUE 'Y'.
 
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
-      *O DIVIDE EFETUA UMA DIVISAO E DISPONIBILIZA O QUOCIENTE E O RESTO
+      *O DIVIDE EFETUA UMA DIVISAO E DISPONIBILIZA O QUOCIENTE E O RESTO.
+      *AQUI USAMOS O DIVIDE PARA GERAR O CRONOGRAMA DE PARCELAS DE
+      *EMPRESTIMOS LIDOS DE ARQUIVO, EM VEZ DE SO DEMONSTRAR O VERBO.
+       PROGRAM-BEGIN.
 
-           DIVIDE 2 INTO WRK-VALOR.
-           DISPLAY 'RESULTADO: ' WRK-VALOR
+           PERFORM CARREGAR-DIVISOR-QUINZENAL.
+           PERFORM GERAR-CRONOGRAMAS.
 
-      *PEGAMOS O VALOR CALCULADO DO VALOR E DIV POR 2 E JOGAMOS ELE NO
-      *WRK-RESULTADO. SERÁ APRESENTADO VALOR=15
+           STOP RUN.
 
-           DIVIDE 2 INTO WRK-VALOR GIVING WRK-RESULTADO
-           DISPLAY 'RESULTADO2: ' WRK-RESULTADO
-           DISPLAY 'VALOR DA VARIAVEL VALOR: ' WRK-VALOR
+      *DIVISOR DA PARCELA QUINZENAL VEM DE UM ARQUIVO DE PARAMETROS.
+      *SE O ARQUIVO NAO EXISTIR OU ESTIVER VAZIO, MANTEM O PADRAO DE 2.
+       CARREGAR-DIVISOR-QUINZENAL.
 
-      *OUTRA SINTAXE PARA O COMANDO DIVIDE, MAIS SIMPLES.
-           DIVIDE WRK-VALOR2 BY 2 GIVING WRK-RESULTADO
-           DISPLAY WRK-RESULTADO
+           OPEN INPUT CONTROLE-DIVISOR
+           IF WS-CTLDIV-STATUS = '00'
+               READ CONTROLE-DIVISOR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-DIVISOR-QUINZENAL TO
+                           WS-DIVISOR-QUINZENAL
+               END-READ
+               CLOSE CONTROLE-DIVISOR
+           END-IF.
 
-      *TRABALHAR COM O RESTO DA DIVISAO DE UM VALOR
-           DIVIDE WRK-VALOR3 BY 2 GIVING WRK-RESULTADO
-           REMAINDER WRK-RESTO
-           DISPLAY 'RESULTADO:'WRK-RESULTADO '' 'RESTO DIV:' WRK-RESTO
+       GERAR-CRONOGRAMAS.
 
+           MOVE 'N' TO WS-EOF
 
-           STOP RUN.
+           OPEN INPUT EMPRESTIMOS
+           OPEN OUTPUT PARCELAS
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ EMPRESTIMOS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESSAR-EMPRESTIMO
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPRESTIMOS
+           CLOSE PARCELAS.
+
+       PROCESSAR-EMPRESTIMO.
+
+           PERFORM VALIDAR-DENOMINADORES
+           IF WS-EMPRESTIMO-VALIDO = 'Y'
+               PERFORM CALCULAR-PARCELA-MENSAL
+               PERFORM GERAR-PARCELAS-DO-CONTRATO
+           END-IF.
+
+      *PRE-CHECK INDEPENDENTE DOS DENOMINADORES, ANTES DE QUALQUER
+      *DIVIDE. E UMA LISTA DE EXCECOES SEPARADA DA DE ON SIZE ERROR:
+      *AQUI SAO PRAZOS/DIVISORES ZERADOS CONHECIDOS DE ANTEMAO, NAO
+      *ESTOUROS DE CAPACIDADE DETECTADOS EM TEMPO DE EXECUCAO.
+       VALIDAR-DENOMINADORES.
+
+           MOVE 'Y' TO WS-EMPRESTIMO-VALIDO
+
+           IF EMP-PRAZO-MESES = ZEROS
+               MOVE 'N' TO WS-EMPRESTIMO-VALIDO
+               MOVE 'PRAZO EM MESES ZERADO' TO EXCDIV-MOTIVO
+               PERFORM REGISTRAR-EXCECAO-DIVISOR-ZERO
+           ELSE
+               IF WS-DIVISOR-QUINZENAL = ZEROS
+                   MOVE 'N' TO WS-EMPRESTIMO-VALIDO
+                   MOVE 'DIVISOR QUINZENAL ZERADO' TO EXCDIV-MOTIVO
+                   PERFORM REGISTRAR-EXCECAO-DIVISOR-ZERO
+               END-IF
+           END-IF.
+
+       REGISTRAR-EXCECAO-DIVISOR-ZERO.
+
+           OPEN EXTEND EXCECOES-DIVISOR-ZERO
+           IF WS-DIVEXC-STATUS = '35'
+               OPEN OUTPUT EXCECOES-DIVISOR-ZERO
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO EXCDIV-TIMESTAMP
+           MOVE EMP-CONTRATO          TO EXCDIV-CONTRATO
+
+           WRITE EXCECAO-DIVISOR-ZERO-REC
+
+           CLOSE EXCECOES-DIVISOR-ZERO
+
+           DISPLAY 'EMPRESTIMO PULADO POR DENOMINADOR ZERADO: '
+               EMP-CONTRATO.
+
+      *DIVIDE PELO PRAZO EM MESES DA A PARCELA MENSAL. DIVIDE A PARCELA
+      *MENSAL POR 2 DA A METADE QUINZENAL DA MESMA PARCELA. O RESTO DA
+      *DIVISAO NAO E DESCARTADO: VAI PARA O ARQUIVO DE AJUSTES DE
+      *ARREDONDAMENTO, CONFORME A POLITICA CONTABIL.
+       CALCULAR-PARCELA-MENSAL.
+
+           MOVE EMP-PRINCIPAL TO WRK-SALDO
+
+           DIVIDE WRK-SALDO BY EMP-PRAZO-MESES GIVING WRK-RESULTADO
+               ROUNDED
+               ON SIZE ERROR
+                   DISPLAY 'ERRO NO CALCULO DA PARCELA MENSAL DO '
+                       'CONTRATO ' EMP-CONTRATO
+           END-DIVIDE
+
+      *O RESTO DA DIVISAO PELO QUOCIENTE TRUNCADO NAO RECONCILIA O
+      *CRONOGRAMA COM O PRINCIPAL (O CRONOGRAMA COBRA WRK-RESULTADO, JA
+      *ARREDONDADO, MULTIPLICADO PELO PRAZO). O AJUSTE REAL E A
+      *DIFERENCA ENTRE O PRINCIPAL E O QUE O CRONOGRAMA (JA ARREDONDADO)
+      *VAI COBRAR NO TOTAL -- PODE SER NEGATIVO QUANDO O ARREDONDAMENTO
+      *PARA CIMA FAZ O CRONOGRAMA COBRAR A MAIS.
+           COMPUTE WRK-AJUSTE ROUNDED =
+               EMP-PRINCIPAL - (WRK-RESULTADO * EMP-PRAZO-MESES)
+
+           IF WRK-AJUSTE NOT = ZEROS
+               PERFORM REGISTRAR-AJUSTE-ARREDONDAMENTO
+           END-IF
+
+           DIVIDE WRK-RESULTADO BY WS-DIVISOR-QUINZENAL GIVING WRK-VALOR
+               ROUNDED
+               ON SIZE ERROR
+                   DISPLAY 'ERRO NO CALCULO DA PARCELA QUINZENAL DO '
+                       'CONTRATO ' EMP-CONTRATO
+           END-DIVIDE.
+
+       REGISTRAR-AJUSTE-ARREDONDAMENTO.
+
+           OPEN EXTEND AJUSTES-ARREDONDAMENTO
+           IF WS-AJU-STATUS = '35'
+               OPEN OUTPUT AJUSTES-ARREDONDAMENTO
+           END-IF
+
+           MOVE EMP-CONTRATO TO AJU-CONTRATO
+           MOVE WRK-AJUSTE   TO AJU-VALOR-RESTO
+
+           WRITE AJUSTE-REC
+
+           CLOSE AJUSTES-ARREDONDAMENTO.
+
+      *ALEM DE GRAVAR CADA PARCELA EM PARCELAS.DAT, IMPRIME O CRONOGRAMA
+      *DE AMORTIZACAO NO CONSOLE, UMA LINHA POR PARCELA, DA MESMA FORMA
+      *QUE OS OUTROS RELATORIOS DO BACKLOG (ROSTER, RESUMO DE CURSO,
+      *TOTAIS DE LOTE, NSF, RESUMO ANUAL DE JUROS) PAREIAM O ARQUIVO
+      *COM UMA SAIDA LEGIVEL.
+       GERAR-PARCELAS-DO-CONTRATO.
+
+           DISPLAY ' '
+           DISPLAY 'CRONOGRAMA DE AMORTIZACAO - CONTRATO ' EMP-CONTRATO
+               ' PRINCIPAL: ' EMP-PRINCIPAL ' PRAZO: ' EMP-PRAZO-MESES
+               ' MESES'
+           DISPLAY 'PARCELA   VALOR MENSAL      VALOR QUINZENAL'.
+
+           PERFORM VARYING WS-NUM-PARCELA FROM 1 BY 1
+                   UNTIL WS-NUM-PARCELA > EMP-PRAZO-MESES
+               MOVE EMP-CONTRATO      TO PARC-CONTRATO
+               MOVE WS-NUM-PARCELA    TO PARC-NUMERO
+               MOVE WRK-RESULTADO     TO PARC-VALOR-MENSAL
+               MOVE WRK-VALOR         TO PARC-VALOR-QUINZENAL
+               WRITE PARCELA-REC
+               DISPLAY WS-NUM-PARCELA '/' EMP-PRAZO-MESES '     '
+                   WRK-RESULTADO '          ' WRK-VALOR
+           END-PERFORM.
