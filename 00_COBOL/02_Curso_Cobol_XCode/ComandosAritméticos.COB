@@ -22,50 +22,228 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO 'contas.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONTA-NUMERO
+           FILE STATUS IS WS-CONTA-STATUS.
+
+           SELECT DEPOSITOS ASSIGN TO 'depositos.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-DEP-STATUS.
+
+           SELECT EXCECOES-ESTOURO ASSIGN TO 'estouro_exc.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'deposito.ckp'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
       *=================================================================
        DATA                                            DIVISION.
       *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------
+       FD  CONTAS.
+       01  CONTA-REC.
+           COPY CONTAREC REPLACING ==:PREFIX:== BY ==CONTA==.
+
+       FD  DEPOSITOS.
+       01  DEPOSITO-REC.
+           05 DEP-CONTA            PIC 9(6).
+           05 DEP-VALOR            PIC 9(7)V99.
+
+       FD  EXCECOES-ESTOURO.
+       01  EXCECAO-REC.
+           05 EXC-TIMESTAMP        PIC X(21).
+           05 EXC-CONTA            PIC 9(6).
+           05 EXC-CAMPO            PIC X(15).
+           05 EXC-VALOR-TENTADO    PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-REGISTROS-OK    PIC 9(9).
+           05 CKPT-TOTAL-DEPOSITADO PIC 9(9)V99.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------
-       77 WRK-ACUMULADOR       PIC 9(2)    VALUE ZEROS.
-       77 WRK-ACUMULADOR2      PIC 9(2)    VALUE ZEROS.
-       77 WRK-ACUMULADOR3      PIC 9(2)    VALUE ZEROS.
-       77 WRK-ACUMULADOR4      PIC 9(2)    VALUE ZEROS.
-       77 WRK-ACUMULADOR5      PIC 9(2)    VALUE 10.
-       77 WRK-ACUMULADOR6      PIC 9(2)    VALUE 99.
+      *ACUMULADORES DO LOTE DE DEPOSITOS (ANTES USADOS SO PARA DEMONSTRAR
+      *O COMANDO ADD, AGORA SAO OS TOTAIS DE CONTROLE DO PROCESSAMENTO).
+      *EMPACOTADOS EM COMP-3 POIS O LOTE PASSOU A PROCESSAR O VOLUME
+      *CHEIO DE DEPOSITOS DA NOITE, NAO SO ALGUMAS LINHAS DE DEMO.
+       77 WRK-ACUMULADOR       PIC 9(9)V99 VALUE ZEROS  COMP-3.
+       77 WRK-ACUMULADOR6      PIC 9(2)    VALUE ZEROS  COMP-3.
+
+       77 WS-CONTA-STATUS      PIC X(2)    VALUE '00'.
+       77 WS-DEP-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-EXC-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-CKPT-STATUS       PIC X(2)    VALUE '00'.
+       77 WS-EOF               PIC X(1)    VALUE 'N'.
+       77 WS-TENTATIVA-ESTOURO PIC 9(4)    VALUE ZEROS.
+
+      *CHECKPOINT/RESTART DO LOTE DE DEPOSITOS. O ARQUIVO DE DEPOSITOS
+      *E SEQUENCIAL, ENTAO O RESTART FUNCIONA PULANDO OS REGISTROS JA
+      *POSTADOS EM UMA EXECUCAO ANTERIOR ANTES DE RETOMAR O PROCESSAMENTO.
+       77 WS-CKPT-INTERVALO    PIC 9(4)    VALUE 50.
+       77 WS-CKPT-CONTADOR     PIC 9(4)    VALUE ZEROS.
+       77 WS-JA-PROCESSADOS    PIC 9(9)    VALUE ZEROS.
+       77 WS-TEM-CHECKPOINT    PIC X(1)    VALUE 'N'.
 
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
-      *O COMANDO ADD ACUMULA 2 OU MAIS OPERADORES N�MERICOS E ARMAZENA O
-      *RESULTADO. EXEMPLO: VAR = VAR +1 OU VAR +=1
-
-           ADD 1 TO WRK-ACUMULADOR.
-           DISPLAY 'CUM ' WRK-ACUMULADOR.
-
-      *O COMANDO ADD 1 E DEPOIS ADD +1 AO ACUMULADOR
-           ADD 1 1 TO WRK-ACUMULADOR2.
-           DISPLAY 'CUM2 'WRK-ACUMULADOR2.
-
-      *O CUM3 IR� RECEBER O VALOR DE 6 E O CUM4 IR� RECEBER O VALOR
-      *SOMENTE DA SEGUNDA LINHA QUE � 2.
-           ADD 1 3 TO WRK-ACUMULADOR3.
-           ADD 1 1 TO WRK-ACUMULADOR3
-                      WRK-ACUMULADOR4
-           DISPLAY 'CUM3 'WRK-ACUMULADOR3 ' CUM4 ' WRK-ACUMULADOR4
-
-      *DECLARAMOS UMS VAR DE 2 BYTES, ONDE O MAX � APRESENTADO SERIA
-      *99, SE PEDIMOS PARA ADD MAIS UM VALOR IRIA ESTOURAR A QUANTIDADE
-      *POIS SERIA 3 BYTES AGORA, ENT�O PEDIMOS PARA IMPRIMIR UMA MSG.
+       PROGRAM-BEGIN.
+
+           PERFORM PROCESSAR-DEPOSITOS.
+
+           STOP RUN.
+
+       PROCESSAR-DEPOSITOS.
+
+           MOVE 'N' TO WS-EOF
+           MOVE ZEROS TO WS-CKPT-CONTADOR
+
+      *CARREGAR-CHECKPOINT-DEPOSITO JA DEIXA WRK-ACUMULADOR E
+      *WS-JA-PROCESSADOS ZERADOS (PRIMEIRA EXECUCAO) OU RESTAURADOS
+      *(REEXECUCAO APOS ABEND), ENTAO NAO ZERAMOS DE NOVO AQUI --
+      *ISSO APAGARIA O TOTAL/CONTAGEM JA ACUMULADOS ANTES DO RESTART.
+           PERFORM CARREGAR-CHECKPOINT-DEPOSITO
+
+           OPEN INPUT DEPOSITOS
+           OPEN I-O CONTAS
+           IF WS-CONTA-STATUS = '35'
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF
+
+           IF WS-TEM-CHECKPOINT = 'Y'
+               PERFORM PULAR-DEPOSITOS-JA-PROCESSADOS
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ DEPOSITOS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM POSTAR-DEPOSITO
+                       PERFORM ATUALIZAR-CHECKPOINT-DEPOSITO
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPOSITOS
+           CLOSE CONTAS
+
+           PERFORM LIMPAR-CHECKPOINT-DEPOSITO
+           PERFORM IMPRIMIR-TRAILER-LOTE.
+
+       CARREGAR-CHECKPOINT-DEPOSITO.
+
+           MOVE 'N' TO WS-TEM-CHECKPOINT
+           MOVE ZEROS TO WS-JA-PROCESSADOS
+           MOVE ZEROS TO WRK-ACUMULADOR
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REGISTROS-OK     TO WS-JA-PROCESSADOS
+                       MOVE CKPT-TOTAL-DEPOSITADO TO WRK-ACUMULADOR
+                       MOVE 'Y' TO WS-TEM-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PULAR-DEPOSITOS-JA-PROCESSADOS.
+
+           PERFORM VARYING WS-CKPT-CONTADOR FROM 1 BY 1
+                   UNTIL WS-CKPT-CONTADOR > WS-JA-PROCESSADOS
+               READ DEPOSITOS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM
+
+           MOVE ZEROS TO WS-CKPT-CONTADOR.
+
+       ATUALIZAR-CHECKPOINT-DEPOSITO.
+
+           ADD 1 TO WS-JA-PROCESSADOS
+           ADD 1 TO WS-CKPT-CONTADOR
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+               PERFORM GRAVAR-CHECKPOINT-DEPOSITO
+               MOVE ZEROS TO WS-CKPT-CONTADOR
+           END-IF.
+
+       GRAVAR-CHECKPOINT-DEPOSITO.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-JA-PROCESSADOS TO CKPT-REGISTROS-OK
+           MOVE WRK-ACUMULADOR    TO CKPT-TOTAL-DEPOSITADO
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPAR-CHECKPOINT-DEPOSITO.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       IMPRIMIR-TRAILER-LOTE.
+
+           DISPLAY ' '.
+           DISPLAY 'RELATORIO DE TOTAIS DO LOTE DE DEPOSITOS'.
+           DISPLAY 'DEPOSITOS PROCESSADOS..: ' WS-JA-PROCESSADOS.
+           DISPLAY 'VALOR TOTAL DEPOSITADO.: ' WRK-ACUMULADOR.
+
+       POSTAR-DEPOSITO.
+
+           MOVE DEP-CONTA TO CONTA-NUMERO
+           READ CONTAS
+               INVALID KEY
+                   MOVE ZEROS TO CONTA-SALDO
+                   MOVE 'BRL' TO CONTA-MOEDA
+                   ADD DEP-VALOR TO CONTA-SALDO
+                   WRITE CONTA-REC
+               NOT INVALID KEY
+                   ADD DEP-VALOR TO CONTA-SALDO
+                   REWRITE CONTA-REC
+           END-READ
+
+           ADD DEP-VALOR TO WRK-ACUMULADOR
+
+      *WRK-ACUMULADOR6 CONTA OS DEPOSITOS DESDE O ULTIMO ESTOURO DO
+      *CAMPO DE 2 DIGITOS. QUANDO ESTOURA, EM VEZ DE SO AVISAR NA TELA,
+      *REGISTRAMOS A OCORRENCIA NO ARQUIVO DE EXCECOES DE ESTOURO.
+      *O VALOR TENTADO E CALCULADO ANTES DO ADD PARA QUE O REGISTRO
+      *DE EXCECAO REFLITA O QUE FOI REALMENTE TENTADO, NAO UM LITERAL
+      *FIXO -- CONTINUA CORRETO SE O INCREMENTO DEIXAR DE SER SEMPRE 1.
+           COMPUTE WS-TENTATIVA-ESTOURO = WRK-ACUMULADOR6 + 1
            ADD 1 TO WRK-ACUMULADOR6
-           ON SIZE ERROR
-              DISPLAY 'ERRO NO ACUMULADOR6'
+               ON SIZE ERROR
+                   PERFORM REGISTRAR-ESTOURO-ACUMULADOR6
+                   MOVE ZEROS TO WRK-ACUMULADOR6
            END-ADD
 
-      *O GIVING SOMENTE ATRIBUI UM NOVO VALOR A VAR ACUMULADOR5.
-           ADD 1 GIVING WRK-ACUMULADOR5
-           DISPLAY 'CUM5 ' WRK-ACUMULADOR5
+           DISPLAY 'DEPOSITO POSTADO NA CONTA ' CONTA-NUMERO
+               ': ' DEP-VALOR ' NOVO SALDO: ' CONTA-SALDO.
 
-           STOP RUN.
+       REGISTRAR-ESTOURO-ACUMULADOR6.
+
+           OPEN EXTEND EXCECOES-ESTOURO
+           IF WS-EXC-STATUS = '35'
+               OPEN OUTPUT EXCECOES-ESTOURO
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+           MOVE CONTA-NUMERO          TO EXC-CONTA
+           MOVE 'WRK-ACUMULADOR6'     TO EXC-CAMPO
+           MOVE WS-TENTATIVA-ESTOURO  TO EXC-VALOR-TENTADO
+
+           WRITE EXCECAO-REC
+
+           CLOSE EXCECOES-ESTOURO.
