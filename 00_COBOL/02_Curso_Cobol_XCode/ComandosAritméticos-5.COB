@@ -22,34 +22,201 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO 'contas.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONTA-NUMERO
+           FILE STATUS IS WS-CONTA-STATUS.
+
+           SELECT CONTROLE-TAXA ASSIGN TO 'taxa_juros.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CTLTAXA-STATUS.
+
+           SELECT RELATORIO-JUROS ASSIGN TO 'relatorio_juros_anual.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-REL-STATUS.
 
       *=================================================================
        DATA                                            DIVISION.
       *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------
+       FD  CONTAS.
+       01  CONTA-REC.
+           COPY CONTAREC REPLACING ==:PREFIX:== BY ==CONTA==.
+
+       FD  CONTROLE-TAXA.
+       01  CONTROLE-TAXA-REC.
+           05 CTL-TAXA-JUROS       PIC 9V9(4).
+           05 CTL-NUM-PERIODOS     PIC 9(2).
+
+       FD  RELATORIO-JUROS.
+       01  LINHA-RELATORIO         PIC X(80).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------
-       77 WRK-SALDO             PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO         PIC 9(10) VALUE ZEROS.
-       77 WRK-VALOR             PIC 9(10) VALUE 51.
-       77 WRK-RESTO             PIC 9(10) VALUE ZEROS.
+       77 WRK-SALDO             PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-RESULTADO         PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-VALOR             PIC 9V9(4)   VALUE 0.0150.
+       77 WRK-RESTO             PIC 9(9)V99 VALUE ZEROS.
+
+       77 WS-CONTA-STATUS       PIC X(2)  VALUE '00'.
+       77 WS-CTLTAXA-STATUS     PIC X(2)  VALUE '00'.
+       77 WS-EOF                PIC X(1)  VALUE 'N'.
+
+      *NUMERO DE PERIODOS DE CAPITALIZACAO COMPOSTA. PADRAO 1 (MESMO
+      *COMPORTAMENTO DE UM UNICO ACRESCIMO DE JUROS) QUANDO O ARQUIVO DE
+      *CONTROLE NAO INFORMA NADA.
+       77 WS-NUM-PERIODOS       PIC 9(2)  VALUE 1.
+       77 WS-PERIODO            PIC 9(2)  VALUE ZEROS.
 
+      *RELATORIO ANUAL DE JUROS DO PORTFOLIO INTEIRO (NAO SO DO LOTE DE
+      *UMA NOITE), ESCRITO EM ARQUIVO DE IMPRESSAO NO FECHAMENTO DO ANO.
+       77 WS-REL-STATUS         PIC X(2)  VALUE '00'.
+       77 WS-JUROS-CONTA        PIC 9(9)V99 VALUE ZEROS.
+       77 WS-QTD-CONTAS         PIC 9(7)    VALUE ZEROS.
+       77 WS-TOTAL-JUROS        PIC 9(11)V99 VALUE ZEROS.
 
+       01 WS-LINHA-DETALHE.
+           05 FILLER            PIC X(6)  VALUE 'CONTA '.
+           05 DET-CONTA         PIC 9(6).
+           05 FILLER            PIC X(10) VALUE ' JUROS ANO'.
+           05 FILLER            PIC X(2)  VALUE ': '.
+           05 DET-JUROS         PIC Z(8)9.99.
+           05 FILLER            PIC X(48) VALUE SPACES.
 
+       01 WS-TOTAL-JUROS-ED     PIC Z(10)9.99.
 
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
-      *MULTIPLICA UMA VAR OU UM VALOR DE ACCEPT POR ALGUMA COISA.
+      *MULTIPLICA O SALDO DE CADA CONTA DO PORTFOLIO PELA TAXA DE JUROS
+      *DO ARQUIVO DE CONTROLE, EM VEZ DE SO DEMONSTRAR O VERBO MULTIPLY
+      *CONTRA UMA VARIAVEL DESCARTAVEL.
+       PROGRAM-BEGIN.
 
-           MULTIPLY 2 BY WRK-VALOR
-           DISPLAY WRK-VALOR.
+           PERFORM CARREGAR-TAXA-JUROS.
+           PERFORM ACUMULAR-JUROS-PORTFOLIO.
 
-           MULTIPLY 2 BY WRK-VALOR GIVING WRK-RESULTADO
-           DISPLAY WRK-RESULTADO
+           STOP RUN.
 
-           MULTIPLY WRK-VALOR BY 2 GIVING WRK-RESULTADO
-           DISPLAY WRK-RESULTADO
+       CARREGAR-TAXA-JUROS.
 
+           OPEN INPUT CONTROLE-TAXA
+           IF WS-CTLTAXA-STATUS = '00'
+               READ CONTROLE-TAXA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-TAXA-JUROS TO WRK-VALOR
+                       IF CTL-NUM-PERIODOS > ZEROS
+                           MOVE CTL-NUM-PERIODOS TO WS-NUM-PERIODOS
+                       END-IF
+               END-READ
+               CLOSE CONTROLE-TAXA
+           END-IF.
 
-           STOP RUN.
+       ACUMULAR-JUROS-PORTFOLIO.
+
+           MOVE 'N' TO WS-EOF
+           MOVE ZEROS TO WS-QTD-CONTAS
+           MOVE ZEROS TO WS-TOTAL-JUROS
+
+           OPEN I-O CONTAS
+           IF WS-CONTA-STATUS = '35'
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF
+
+           OPEN OUTPUT RELATORIO-JUROS
+
+           MOVE ZEROS TO CONTA-NUMERO
+           START CONTAS KEY IS NOT LESS THAN CONTA-NUMERO
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CONTAS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESSAR-CONTA-JUROS
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTAS
+
+           PERFORM IMPRIMIR-RESUMO-ANUAL
+
+           CLOSE RELATORIO-JUROS.
+
+      *QUANDO WS-NUM-PERIODOS E 1, ISSO SE COMPORTA COMO UM UNICO
+      *ACRESCIMO DE JUROS. QUANDO E MAIOR, O MULTIPLY E REPETIDO A CADA
+      *PERIODO SOBRE O SALDO JA ATUALIZADO DO PERIODO ANTERIOR (JUROS
+      *COMPOSTOS), E CADA PASSO ENTRA NO RELATORIO DE EVOLUCAO DO SALDO.
+       PROCESSAR-CONTA-JUROS.
+
+           MOVE ZEROS TO WS-JUROS-CONTA
+
+           PERFORM VARYING WS-PERIODO FROM 1 BY 1
+                   UNTIL WS-PERIODO > WS-NUM-PERIODOS
+               PERFORM CAPITALIZAR-PERIODO
+           END-PERFORM
+
+           PERFORM ACRESCENTAR-LINHA-RESUMO-ANUAL.
+
+      *A TAXA E FRACIONARIA (EX: 0,0150 = 1,5%), ENTAO O MULTIPLY
+      *PRECISA DE ROUNDED PARA NAO TRUNCAR OS CENTAVOS DE JUROS, E DE
+      *ON SIZE ERROR COMO REDE DE SEGURANCA CASO O SALDO SEJA GRANDE
+      *DEMAIS PARA O CAMPO DE JUROS CALCULADOS.
+       CAPITALIZAR-PERIODO.
+
+           MULTIPLY CONTA-SALDO BY WRK-VALOR GIVING WRK-RESTO ROUNDED
+               ON SIZE ERROR
+                   DISPLAY 'ERRO NO CALCULO DE JUROS DA CONTA '
+                       CONTA-NUMERO
+           NOT ON SIZE ERROR
+               ADD WRK-RESTO TO CONTA-SALDO GIVING WRK-RESULTADO
+               MOVE WRK-RESULTADO TO CONTA-SALDO
+               REWRITE CONTA-REC
+               ADD WRK-RESTO TO WS-JUROS-CONTA
+               DISPLAY 'CONTA ' CONTA-NUMERO ' PERIODO ' WS-PERIODO
+                   ': JUROS ' WRK-RESTO ' SALDO ' CONTA-SALDO
+           END-MULTIPLY.
+
+      *CADA CONTA PROCESSADA VIRA UMA LINHA DO RELATORIO ANUAL DE JUROS,
+      *E ENTRA NO TOTAL GERAL DO PORTFOLIO ESCRITO NO TRAILER.
+       ACRESCENTAR-LINHA-RESUMO-ANUAL.
+
+           MOVE CONTA-NUMERO  TO DET-CONTA
+           MOVE WS-JUROS-CONTA TO DET-JUROS
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+
+           ADD 1 TO WS-QTD-CONTAS
+           ADD WS-JUROS-CONTA TO WS-TOTAL-JUROS.
+
+       IMPRIMIR-RESUMO-ANUAL.
+
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE 'RESUMO ANUAL DE JUROS DO PORTFOLIO' TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           STRING 'CONTAS PROCESSADAS...: ' WS-QTD-CONTAS
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           MOVE WS-TOTAL-JUROS TO WS-TOTAL-JUROS-ED
+           STRING 'TOTAL DE JUROS PAGOS.: ' WS-TOTAL-JUROS-ED
+               DELIMITED BY SIZE INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+
+           DISPLAY ' '
+           DISPLAY 'RESUMO ANUAL DE JUROS DO PORTFOLIO'
+           DISPLAY 'CONTAS PROCESSADAS...: ' WS-QTD-CONTAS
+           DISPLAY 'TOTAL DE JUROS PAGOS.: ' WS-TOTAL-JUROS.
