@@ -22,55 +22,264 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO 'contas.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONTA-NUMERO
+           FILE STATUS IS WS-CONTA-STATUS.
+
+           SELECT SAQUES ASSIGN TO 'saques.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-SAQ-STATUS.
+
+           SELECT EXCECOES-SALDO ASSIGN TO 'nsf_exc.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-NSF-STATUS.
+
+           SELECT CONTROLE-SAQUES ASSIGN TO 'saques_controle.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
 
       *=================================================================
        DATA                                            DIVISION.
       *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                    SECTION.
+      *-----------------------------------------------------------------
+       FD  CONTAS.
+       01  CONTA-REC.
+           COPY CONTAREC REPLACING ==:PREFIX:== BY ==CONTA==.
+
+       FD  SAQUES.
+       01  SAQUE-REC.
+           05 SAQ-CONTA            PIC 9(6).
+           05 SAQ-VALOR            PIC 9(7)V99.
+           05 SAQ-MOEDA            PIC X(3).
+
+       FD  EXCECOES-SALDO.
+       01  EXCECAO-SALDO-REC.
+           05 NSF-TIMESTAMP           PIC X(21).
+           05 NSF-CONTA               PIC 9(6).
+           05 NSF-VALOR-SOLICITADO    PIC 9(7)V99.
+           05 NSF-SALDO-DISPONIVEL    PIC 9(9)V99.
+
+      *CTRL-VALOR-TOTAL NAO TEM CAMPO DE MOEDA, ENTAO O TOTAL RECONCILIADO
+      *CONTRA ELE (WRK-RESULTADO) PRECISA SER MANTIDO EM UMA UNICA MOEDA
+      *COMUM (BRL, A MOEDA-PONTE) EM VEZ DE SOMAR VALORES DE FACE JA
+      *CONVERTIDOS PARA A MOEDA DE CADA CONTA.
+       FD  CONTROLE-SAQUES.
+       01  CONTROLE-REC.
+           05 CTRL-VALOR-TOTAL        PIC 9(9)V99.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                         SECTION.
       *-----------------------------------------------------------------
       *TODO NOME DE VAR DA WORKING-STORAGE SECTION SE INICIA COM WRK
-       77 WRK-SALDO            PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO        PIC 9(10)    VALUE ZEROS.
-       77 WRK-VALOR            PIC 9(10)   VALUE ZEROS.
+       77 WRK-SALDO            PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-RESULTADO        PIC 9(9)V99 VALUE ZEROS.
+       77 WRK-VALOR            PIC 9(7)V99 VALUE ZEROS.
+       77 WRK-VALOR-BRL        PIC 9(9)V99 VALUE ZEROS.
+
+       77 WS-CONTA-STATUS      PIC X(2)    VALUE '00'.
+       77 WS-SAQ-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-NSF-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-EOF               PIC X(1)    VALUE 'N'.
+       77 WS-SUBTRACT-OK       PIC X(1)    VALUE 'Y'.
+       77 WS-CONTA-ENCONTRADA  PIC X(1)    VALUE 'Y'.
+       77 WS-QTD-SAQUES        PIC 9(7)    VALUE ZEROS.
+       77 WS-QTD-REJEITADOS    PIC 9(7)    VALUE ZEROS.
+       77 WS-CTL-STATUS        PIC X(2)    VALUE '00'.
+       77 WS-CTRL-VALOR-TOTAL  PIC 9(9)V99 VALUE ZEROS.
+       77 WS-DIFERENCA         PIC S9(9)V99 VALUE ZEROS.
 
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
       *O SUBTRACT IR� REALIZAR A SUB DE UM OU MAIS OPERADORES NUM�RICO
-      *E ARMAZENAR� O RESULTADO.
+      *E ARMAZENAR� O RESULTADO. AQUI USAMOS O SUBTRACT PARA POSTAR
+      *SAQUES CONTRA O SALDO PERSISTIDO DA CONTA, EM VEZ DE SO DEMONSTRAR
+      *O VERBO CONTRA VARIAVEIS DESCARTAVEIS.
+       PROGRAM-BEGIN.
 
-           MOVE 100    TO  WRK-SALDO.
-           DISPLAY WRK-SALDO.
-           SUBTRACT 50 FROM WRK-SALDO.
-           DISPLAY WRK-SALDO.
+           PERFORM PROCESSAR-SAQUES.
 
-      *MOSTRAMOS O VALOR DO SALDO ANTES E DEPOIS DA REALIZACAO DA SUB.
-           MOVE 100    TO WRK-SALDO
-           MOVE 50     TO WRK-VALOR
-           DISPLAY 'Saldo antes da subtracao: ' WRK-SALDO
-           SUBTRACT WRK-VALOR FROM WRK-SALDO
-           DISPLAY 'Saldo apos a subtracao: ' WRK-SALDO
+           STOP RUN.
 
-      *MOSTRAMOS O VALOR DO RESULTADO ANTES E DEPOIS DA SUB
-      *REALIZA A SUB DO 'VALOR' EM 'SALDO' E JOGA O RESULTADO NA VAR
-      *WRK-RESULTADO.
+       PROCESSAR-SAQUES.
 
-           MOVE 100    TO WRK-SALDO
-           MOVE 50     TO WRK-VALOR
-           DISPLAY 'Saldo antes da subtracao: ' WRK-RESULTADO
-           SUBTRACT WRK-VALOR FROM WRK-SALDO GIVING WRK-RESULTADO
-           DISPLAY 'Saldo apos a subtracao: ' WRK-RESULTADO
+           MOVE 'N' TO WS-EOF
+           MOVE ZEROS TO WRK-RESULTADO
+           MOVE ZEROS TO WS-QTD-SAQUES
+           MOVE ZEROS TO WS-QTD-REJEITADOS
 
-      *PARA REALIZAR A SUB DE 2 CONSTANTES USAMOS O GIVING PARA ARMAZEN
-      *O VALOR DO CALCULO.
+           OPEN INPUT SAQUES
+           OPEN I-O CONTAS
+           IF WS-CONTA-STATUS = '35'
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF
 
-           SUBTRACT 60 FROM 100 GIVING WRK-RESULTADO
-           DISPLAY 'RESULTADO: ' WRK-RESULTADO
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SAQUES
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM POSTAR-SAQUE
+               END-READ
+           END-PERFORM
 
-      *POREM � POSSIVEL REALIZAR A SUB DE UMA VAR POR UMA CONSTANTE
-           MOVE 100    TO WRK-SALDO
-           SUBTRACT 60 FROM WRK-SALDO
-           DISPLAY 'RESULTADO: ' WRK-SALDO
+           CLOSE SAQUES
+           CLOSE CONTAS
 
-           STOP RUN.
+           PERFORM RECONCILIAR-TOTAL-LOTE
+           PERFORM IMPRIMIR-TRAILER-SAQUES.
+
+       RECONCILIAR-TOTAL-LOTE.
+
+           MOVE ZEROS TO WS-CTRL-VALOR-TOTAL
+
+           OPEN INPUT CONTROLE-SAQUES
+           IF WS-CTL-STATUS = '00'
+               READ CONTROLE-SAQUES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTRL-VALOR-TOTAL TO WS-CTRL-VALOR-TOTAL
+               END-READ
+               CLOSE CONTROLE-SAQUES
+           END-IF
+
+           IF WS-CTRL-VALOR-TOTAL = WRK-RESULTADO
+               DISPLAY 'RECONCILIACAO OK: TOTAL SACADO CONFERE COM O '
+                   'ARQUIVO DE CONTROLE.'
+           ELSE
+               SUBTRACT WRK-RESULTADO FROM WS-CTRL-VALOR-TOTAL
+                   GIVING WS-DIFERENCA
+                   ON SIZE ERROR
+                       DISPLAY 'ERRO DE TAMANHO NO CALCULO DA '
+                           'RECONCILIACAO'
+               END-SUBTRACT
+               DISPLAY 'RECONCILIACAO DIVERGENTE. DIFERENCA: '
+                   WS-DIFERENCA
+           END-IF.
+
+       POSTAR-SAQUE.
+
+           MOVE SAQ-CONTA TO CONTA-NUMERO
+           MOVE 'Y' TO WS-CONTA-ENCONTRADA
+           READ CONTAS
+               INVALID KEY
+                   MOVE ZEROS TO CONTA-SALDO
+                   MOVE 'BRL'  TO CONTA-MOEDA
+                   MOVE 'N'    TO WS-CONTA-ENCONTRADA
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+      *A CONVERSAO E FEITA PARA A MOEDA DA PROPRIA CONTA (CONTA-MOEDA),
+      *NAO PARA BRL FIXO, PARA QUE CONTAS MANTIDAS EM OUTRAS MOEDAS
+      *TAMBEM POSSAM RECEBER SAQUES EM QUALQUER MOEDA DE ORIGEM.
+           PERFORM CONVERTER-MOEDA-SAQUE
+
+           MOVE CONTA-SALDO TO WRK-SALDO
+
+      *UMA CONTA DESCONHECIDA NUNCA CHEGA NO SUBTRACT/REWRITE: O SALDO
+      *ZERADO ACIMA E SO PARA A CONVERSAO DE MOEDA, NAO UM SALDO REAL,
+      *E NAO HA REGISTRO EM CONTAS PARA REESCREVER COM O REWRITE.
+           IF WS-CONTA-ENCONTRADA = 'N'
+               PERFORM REGISTRAR-SALDO-INSUFICIENTE
+      *NAO DEIXAMOS O SALDO FICAR NEGATIVO: O CAMPO E NAO ASSINADO E O
+      *SAQUE E REJEITADO EM VEZ DE POSTADO QUANDO NAO HA SALDO SUFICIENTE.
+           ELSE
+               IF WRK-VALOR > WRK-SALDO
+                   PERFORM REGISTRAR-SALDO-INSUFICIENTE
+               ELSE
+                   MOVE 'Y' TO WS-SUBTRACT-OK
+      *O CAMPO NAO E ASSINADO, ENTAO O ON SIZE ERROR AQUI E UMA REDE DE
+      *SEGURANCA CASO O CHECK DE SALDO ACIMA DEIXE PASSAR ALGO QUE FARIA
+      *O RESULTADO ESTOURAR (WRAPAROUND).
+                   SUBTRACT WRK-VALOR FROM CONTA-SALDO
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-SUBTRACT-OK
+                           PERFORM REGISTRAR-SALDO-INSUFICIENTE
+                   END-SUBTRACT
+                   IF WS-SUBTRACT-OK = 'Y'
+                       REWRITE CONTA-REC
+      *WRK-RESULTADO RECONCILIA CONTRA SAQUES_CONTROLE.DAT, QUE E UM
+      *TOTAL UNICO SEM MOEDA. SOMAMOS WRK-VALOR-BRL (O PIVO EM BRL),
+      *NAO WRK-VALOR (JA CONVERTIDO PARA A MOEDA DA CONTA), SENAO UM
+      *LOTE COM CONTAS EM BRL/USD/EUR SOMARIA VALORES DE FACE DE
+      *MOEDAS DIFERENTES COMO SE FOSSEM A MESMA UNIDADE.
+                       ADD WRK-VALOR-BRL TO WRK-RESULTADO
+                       ADD 1 TO WS-QTD-SAQUES
+                       DISPLAY 'SAQUE POSTADO NA CONTA ' CONTA-NUMERO
+                           ': ' WRK-VALOR ' NOVO SALDO: ' CONTA-SALDO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *O SALDO DE CADA CONTA E MANTIDO NA MOEDA GRAVADA EM CONTA-MOEDA.
+      *O SAQUE, QUE PODE CHEGAR EM QUALQUER MOEDA, E CONVERTIDO PRIMEIRO
+      *PARA BRL (MOEDA-PONTE) E DEPOIS DE BRL PARA A MOEDA DA CONTA,
+      *ANTES DE CHECAR O SALDO E POSTAR O SAQUE.
+       CONVERTER-MOEDA-SAQUE.
+
+           PERFORM CONVERTER-SAQUE-PARA-BRL
+
+           IF CONTA-MOEDA = 'BRL' OR CONTA-MOEDA = SPACES
+               MOVE WRK-VALOR-BRL TO WRK-VALOR
+           ELSE
+               PERFORM CONVERTER-BRL-PARA-MOEDA-CONTA
+           END-IF.
+
+       CONVERTER-SAQUE-PARA-BRL.
+
+           EVALUATE SAQ-MOEDA
+               WHEN 'USD'
+                   COMPUTE WRK-VALOR-BRL ROUNDED = SAQ-VALOR * 5.00
+               WHEN 'EUR'
+                   COMPUTE WRK-VALOR-BRL ROUNDED = SAQ-VALOR * 5.40
+               WHEN OTHER
+                   MOVE SAQ-VALOR TO WRK-VALOR-BRL
+           END-EVALUATE.
+
+       CONVERTER-BRL-PARA-MOEDA-CONTA.
+
+           EVALUATE CONTA-MOEDA
+               WHEN 'USD'
+                   COMPUTE WRK-VALOR ROUNDED = WRK-VALOR-BRL / 5.00
+               WHEN 'EUR'
+                   COMPUTE WRK-VALOR ROUNDED = WRK-VALOR-BRL / 5.40
+               WHEN OTHER
+                   MOVE WRK-VALOR-BRL TO WRK-VALOR
+           END-EVALUATE.
+
+       REGISTRAR-SALDO-INSUFICIENTE.
+
+           ADD 1 TO WS-QTD-REJEITADOS
+
+           OPEN EXTEND EXCECOES-SALDO
+           IF WS-NSF-STATUS = '35'
+               OPEN OUTPUT EXCECOES-SALDO
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO NSF-TIMESTAMP
+           MOVE CONTA-NUMERO          TO NSF-CONTA
+           MOVE WRK-VALOR             TO NSF-VALOR-SOLICITADO
+           MOVE WRK-SALDO             TO NSF-SALDO-DISPONIVEL
+
+           WRITE EXCECAO-SALDO-REC
+
+           CLOSE EXCECOES-SALDO
+
+           DISPLAY 'SAQUE REJEITADO POR SALDO INSUFICIENTE NA CONTA '
+               CONTA-NUMERO.
+
+       IMPRIMIR-TRAILER-SAQUES.
+
+           DISPLAY ' '.
+           DISPLAY 'RELATORIO DE TOTAIS DO LOTE DE SAQUES'.
+           DISPLAY 'SAQUES POSTADOS.......: ' WS-QTD-SAQUES.
+           DISPLAY 'SAQUES REJEITADOS.....: ' WS-QTD-REJEITADOS.
+           DISPLAY 'VALOR TOTAL SACADO (BRL): ' WRK-RESULTADO.
