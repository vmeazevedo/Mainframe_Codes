@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * STUDENTREC - shared student record layout.
+      * COPY STUDENTREC REPLACING ==:PREFIX:== BY ==<prefix>==
+      * to bind the fields to a caller-chosen data-name prefix.
+      *-----------------------------------------------------------------
+           05  :PREFIX:-ID              PIC 9(5).
+           05  :PREFIX:-NAME            PIC X(25).
+           05  :PREFIX:-COURSE-CODE     PIC X(4).
+           05  :PREFIX:-ENROLL-DATE     PIC 9(8).
+           05  :PREFIX:-GPA             PIC 9(1)V9(2).
