@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CONTAREC - shared account-master record layout, used by every
+      * ComandosAritméticos* program that posts against the account
+      * master (deposits, withdrawals, interest accrual) so they all
+      * agree on the same contas.dat layout.
+      * COPY CONTAREC REPLACING ==:PREFIX:== BY ==<prefix>==
+      *-----------------------------------------------------------------
+           05  :PREFIX:-NUMERO          PIC 9(6).
+           05  :PREFIX:-SALDO           PIC 9(9)V99 COMP-3.
+           05  :PREFIX:-MOEDA           PIC X(3).
