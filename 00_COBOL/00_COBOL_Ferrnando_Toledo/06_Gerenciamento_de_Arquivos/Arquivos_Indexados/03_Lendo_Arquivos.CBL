@@ -25,7 +25,19 @@
            SELECT STUDENT ASSIGN TO 'student.dat'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS STUDENT-ID.
+           RECORD KEY IS STUDENT-ID
+           ALTERNATE RECORD KEY IS STUDENT-NAME WITH DUPLICATES
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'student.ckp'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT WORK-SORT-FILE ASSIGN TO 'student.srt'.
+
+           SELECT COURSE-EXCEPTIONS ASSIGN TO 'course_tbl_exc.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CRSEXC-STATUS.
 
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,25 +45,409 @@
        FILE SECTION.
        FD  STUDENT.
        01  STUDENT-FILE.
-           05  STUDENT-ID           PIC 9(5).
-           05  STUDENT-NAME         PIC X(25).
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY ==STUDENT==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ID         PIC 9(5).
+           05  CKPT-RECORD-COUNT    PIC 9(5).
+
+       SD  WORK-SORT-FILE.
+       01  SORT-RECORD.
+           COPY STUDENTREC REPLACING ==:PREFIX:== BY ==SORT==.
+
+       FD  COURSE-EXCEPTIONS.
+       01  COURSE-EXC-REC.
+           05  CRSEXC-TIMESTAMP     PIC X(21).
+           05  CRSEXC-COURSE-CODE   PIC X(4).
+           05  CRSEXC-MESSAGE       PIC X(40).
 
        WORKING-STORAGE SECTION.
-       01  WS-EOF                   PIC X(1).
+       01  WS-EOF                   PIC X(1)   VALUE 'N'.
+       01  WS-MAX-LINES             PIC 9(2)   VALUE 20.
+       01  WS-LINE-COUNT            PIC 9(2)   VALUE ZEROS.
+       01  WS-PAGE-COUNT            PIC 9(3)   VALUE ZEROS.
+       01  WS-RECORD-COUNT          PIC 9(5)   VALUE ZEROS.
+       01  WS-FILE-STATUS           PIC X(2)   VALUE '00'.
+       01  WS-MENU-OPTION           PIC X(1)   VALUE SPACES.
+       01  WS-MAINT-OPTION          PIC X(1)   VALUE SPACES.
+       01  WS-SEARCH-FRAGMENT       PIC X(25)  VALUE SPACES.
+       01  WS-FRAGMENT-LEN          PIC 9(2)   VALUE ZEROS.
+       01  WS-MATCH-FOUND           PIC X(1)   VALUE 'N'.
+       01  WS-CKPT-STATUS           PIC X(2)   VALUE '00'.
+       01  WS-CKPT-INTERVAL         PIC 9(3)   VALUE 50.
+       01  WS-CKPT-COUNTER          PIC 9(3)   VALUE ZEROS.
+       01  WS-RESUME-ID             PIC 9(5)   VALUE ZEROS.
+       01  WS-HAVE-CHECKPOINT       PIC X(1)   VALUE 'N'.
+       01  WS-SORT-EOF              PIC X(1)   VALUE 'N'.
+       01  WS-CURRENT-COURSE        PIC X(4)   VALUE SPACES.
+       01  WS-COURSE-COUNT          PIC 9(5)   VALUE ZEROS.
+       01  WS-COURSE-GPA-SUM        PIC 9(6)V9(2) VALUE ZEROS.
+       01  WS-TABLE-INDEX           PIC 9(3)   VALUE ZEROS.
+       01  WS-I                     PIC 9(3)   VALUE ZEROS.
+       01  WS-CRSEXC-STATUS         PIC X(2)   VALUE '00'.
+       01  WS-COURSE-TABLE.
+           05  WS-COURSE-ENTRY OCCURS 50 TIMES.
+               10  WS-COURSE-CODE-TBL       PIC X(4).
+               10  WS-COURSE-HEADCOUNT-TBL  PIC 9(5).
+               10  WS-COURSE-AVG-GPA-TBL    PIC 9(1)V9(2).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
+           PERFORM UNTIL WS-MENU-OPTION = '0'
+               PERFORM SHOW-MAIN-MENU
+               EVALUATE WS-MENU-OPTION
+                   WHEN '1'
+                       PERFORM PRINT-ROSTER-REPORT
+                   WHEN '2'
+                       PERFORM MAINTAIN-STUDENT-FILE
+                   WHEN '3'
+                       PERFORM LOOKUP-STUDENT-BY-NAME
+                   WHEN '4'
+                       PERFORM SUMMARY-BY-COURSE
+                   WHEN '0'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID OPTION, TRY AGAIN.'
+               END-EVALUATE
+           END-PERFORM.
+
+           GOBACK.
+
+       SHOW-MAIN-MENU.
+
+           DISPLAY ' '.
+           DISPLAY '1 - PRINT STUDENT ROSTER REPORT'.
+           DISPLAY '2 - MAINTAIN STUDENT FILE (ADD/CHANGE/DELETE)'.
+           DISPLAY '3 - LOOKUP STUDENT BY NAME'.
+           DISPLAY '4 - COURSE SUMMARY REPORT (HEADCOUNT / AVG GPA)'.
+           DISPLAY '0 - EXIT'.
+           DISPLAY 'CHOOSE AN OPTION: '.
+           ACCEPT WS-MENU-OPTION.
+
+       SUMMARY-BY-COURSE.
+
+           MOVE ZEROS TO WS-TABLE-INDEX.
+           MOVE SPACES TO WS-CURRENT-COURSE.
+
+           SORT WORK-SORT-FILE
+               ON ASCENDING KEY SORT-COURSE-CODE
+               USING STUDENT
+               OUTPUT PROCEDURE IS BUILD-COURSE-SUMMARY.
+
+           PERFORM PRINT-COURSE-SUMMARY-REPORT.
+
+       BUILD-COURSE-SUMMARY.
+
+           MOVE 'N' TO WS-SORT-EOF.
+           MOVE SPACES TO WS-CURRENT-COURSE.
+           MOVE ZEROS TO WS-COURSE-COUNT WS-COURSE-GPA-SUM.
+
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN WORK-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+               END-RETURN
+               IF WS-SORT-EOF NOT = 'Y'
+                   IF SORT-COURSE-CODE NOT = WS-CURRENT-COURSE
+                       IF WS-CURRENT-COURSE NOT = SPACES
+                           PERFORM SAVE-COURSE-TOTALS
+                       END-IF
+                       MOVE SORT-COURSE-CODE TO WS-CURRENT-COURSE
+                       MOVE ZEROS TO WS-COURSE-COUNT WS-COURSE-GPA-SUM
+                   END-IF
+                   ADD 1 TO WS-COURSE-COUNT
+                   ADD SORT-GPA TO WS-COURSE-GPA-SUM
+               END-IF
+           END-PERFORM.
+
+           IF WS-CURRENT-COURSE NOT = SPACES
+               PERFORM SAVE-COURSE-TOTALS
+           END-IF.
+
+       SAVE-COURSE-TOTALS.
+
+           IF WS-TABLE-INDEX >= 50
+               PERFORM LOG-COURSE-TABLE-FULL
+           ELSE
+               ADD 1 TO WS-TABLE-INDEX
+               MOVE WS-CURRENT-COURSE
+                   TO WS-COURSE-CODE-TBL(WS-TABLE-INDEX)
+               MOVE WS-COURSE-COUNT
+                   TO WS-COURSE-HEADCOUNT-TBL(WS-TABLE-INDEX)
+               COMPUTE WS-COURSE-AVG-GPA-TBL(WS-TABLE-INDEX) ROUNDED =
+                   WS-COURSE-GPA-SUM / WS-COURSE-COUNT
+           END-IF.
+
+       LOG-COURSE-TABLE-FULL.
+
+           OPEN EXTEND COURSE-EXCEPTIONS
+           IF WS-CRSEXC-STATUS = '35'
+               OPEN OUTPUT COURSE-EXCEPTIONS
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO CRSEXC-TIMESTAMP
+           MOVE WS-CURRENT-COURSE     TO CRSEXC-COURSE-CODE
+           MOVE 'COURSE SUMMARY TABLE FULL (50 ENTRIES) - SKIPPED'
+               TO CRSEXC-MESSAGE
+
+           WRITE COURSE-EXC-REC
+
+           CLOSE COURSE-EXCEPTIONS
+
+           DISPLAY 'COURSE SUMMARY TABLE FULL, SKIPPING COURSE: '
+               WS-CURRENT-COURSE.
+
+       PRINT-COURSE-SUMMARY-REPORT.
+
+           DISPLAY ' '.
+           DISPLAY 'COURSE SUMMARY REPORT'.
+           DISPLAY 'COURSE   HEADCOUNT   AVG-GPA'.
+           DISPLAY '------   ---------   -------'.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TABLE-INDEX
+               DISPLAY WS-COURSE-CODE-TBL(WS-I) '     '
+                   WS-COURSE-HEADCOUNT-TBL(WS-I) '        '
+                   WS-COURSE-AVG-GPA-TBL(WS-I)
+           END-PERFORM.
+
+       LOOKUP-STUDENT-BY-NAME.
+
+           MOVE SPACES TO WS-SEARCH-FRAGMENT.
+           DISPLAY 'ENTER NAME (OR NAME FRAGMENT) TO SEARCH: '.
+           ACCEPT WS-SEARCH-FRAGMENT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-FRAGMENT))
+               TO WS-FRAGMENT-LEN.
+           MOVE 'N' TO WS-MATCH-FOUND.
+           MOVE 'N' TO WS-EOF.
+
            OPEN INPUT STUDENT.
 
+           MOVE WS-SEARCH-FRAGMENT TO STUDENT-NAME.
+           START STUDENT KEY IS NOT LESS THAN STUDENT-NAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+
            PERFORM UNTIL WS-EOF = 'Y'
-               READ STUDENT AT END MOVE 'Y' TO WS-EOF
+               READ STUDENT NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
                END-READ
+               IF WS-EOF NOT = 'Y'
+                   IF STUDENT-NAME(1:WS-FRAGMENT-LEN)
+                       = WS-SEARCH-FRAGMENT(1:WS-FRAGMENT-LEN)
+                       DISPLAY STUDENT-ID '    ' STUDENT-NAME
+                       MOVE 'Y' TO WS-MATCH-FOUND
+                   ELSE
+                       MOVE 'Y' TO WS-EOF
+                   END-IF
+               END-IF
            END-PERFORM.
 
-           DISPLAY STUDENT-FILE.
+           IF WS-MATCH-FOUND = 'N'
+               DISPLAY 'NO STUDENT FOUND MATCHING: ' WS-SEARCH-FRAGMENT
+           END-IF.
+
            CLOSE STUDENT.
-           GOBACK.
+
+       PRINT-ROSTER-REPORT.
+
+           MOVE 'N' TO WS-EOF.
+           MOVE ZEROS TO WS-PAGE-COUNT WS-CKPT-COUNTER.
+
+      *LOAD-CHECKPOINT SETS WS-RECORD-COUNT TO ZERO ON A FRESH RUN OR
+      *RESTORES THE COUNT SAVED AT THE LAST CHECKPOINT ON A RESTART, SO
+      *IT IS NOT ZEROED HERE -- THAT WOULD LOSE THE COUNT ACCUMULATED
+      *BEFORE THE ABEND AND MAKE PRINT-ROSTER-TRAILER UNDERREPORT IT.
+           PERFORM LOAD-CHECKPOINT.
+
+           OPEN INPUT STUDENT.
+
+           IF WS-HAVE-CHECKPOINT = 'Y'
+               DISPLAY 'RESUMING AFTER STUDENT-ID: ' WS-RESUME-ID
+               MOVE WS-RESUME-ID TO STUDENT-ID
+               START STUDENT KEY IS GREATER THAN STUDENT-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF.
+
+           PERFORM PRINT-PAGE-HEADER.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF WS-FILE-STATUS NOT = '00' AND NOT = '10'
+                   DISPLAY 'READ ERROR ON STUDENT, FILE STATUS: '
+                       WS-FILE-STATUS
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   IF WS-EOF NOT = 'Y'
+                       PERFORM PRINT-STUDENT-LINE
+                       PERFORM UPDATE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM PRINT-ROSTER-TRAILER.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE STUDENT.
+
+       LOAD-CHECKPOINT.
+
+           MOVE 'N' TO WS-HAVE-CHECKPOINT.
+           MOVE ZEROS TO WS-RESUME-ID.
+           MOVE ZEROS TO WS-RECORD-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-ID      TO WS-RESUME-ID
+                       MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE 'Y' TO WS-HAVE-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       UPDATE-CHECKPOINT.
+
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM SAVE-CHECKPOINT
+               MOVE ZEROS TO WS-CKPT-COUNTER
+           END-IF.
+
+       SAVE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE STUDENT-ID    TO CKPT-LAST-ID.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       MAINTAIN-STUDENT-FILE.
+
+           PERFORM OPEN-STUDENT-FOR-MAINT.
+
+           MOVE SPACES TO WS-MAINT-OPTION.
+           PERFORM UNTIL WS-MAINT-OPTION = '0'
+               DISPLAY ' '
+               DISPLAY '1 - ADD A NEW STUDENT'
+               DISPLAY '2 - CHANGE A STUDENT NAME'
+               DISPLAY '3 - DELETE A STUDENT'
+               DISPLAY '0 - RETURN TO MAIN MENU'
+               DISPLAY 'CHOOSE AN OPTION: '
+               ACCEPT WS-MAINT-OPTION
+               EVALUATE WS-MAINT-OPTION
+                   WHEN '1'
+                       PERFORM ADD-STUDENT
+                   WHEN '2'
+                       PERFORM CHANGE-STUDENT
+                   WHEN '3'
+                       PERFORM DELETE-STUDENT
+                   WHEN '0'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID OPTION, TRY AGAIN.'
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+       OPEN-STUDENT-FOR-MAINT.
+
+           OPEN I-O STUDENT.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
+
+       ADD-STUDENT.
+
+           DISPLAY 'ENTER NEW STUDENT-ID: '.
+           ACCEPT STUDENT-ID.
+           DISPLAY 'ENTER STUDENT NAME: '.
+           ACCEPT STUDENT-NAME.
+           DISPLAY 'ENTER COURSE CODE: '.
+           ACCEPT STUDENT-COURSE-CODE.
+           DISPLAY 'ENTER ENROLLMENT DATE (YYYYMMDD): '.
+           ACCEPT STUDENT-ENROLL-DATE.
+           DISPLAY 'ENTER GPA (0.00-9.99): '.
+           ACCEPT STUDENT-GPA.
+
+           WRITE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'STUDENT-ID ALREADY EXISTS: ' STUDENT-ID
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT ADDED: ' STUDENT-ID
+           END-WRITE.
+
+       CHANGE-STUDENT.
+
+           DISPLAY 'ENTER STUDENT-ID TO CHANGE: '.
+           ACCEPT STUDENT-ID.
+
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY 'STUDENT NOT FOUND: ' STUDENT-ID
+               NOT INVALID KEY
+                   DISPLAY 'CURRENT NAME: ' STUDENT-NAME
+                   DISPLAY 'ENTER NEW NAME: '
+                   ACCEPT STUDENT-NAME
+                   REWRITE STUDENT-FILE
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR: ' STUDENT-ID
+                   END-REWRITE
+           END-READ.
+
+       DELETE-STUDENT.
+
+           DISPLAY 'ENTER STUDENT-ID TO DELETE: '.
+           ACCEPT STUDENT-ID.
+
+           DELETE STUDENT RECORD
+               INVALID KEY
+                   DISPLAY 'STUDENT NOT FOUND: ' STUDENT-ID
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT DELETED: ' STUDENT-ID
+           END-DELETE.
+
+       PRINT-PAGE-HEADER.
+
+           ADD 1 TO WS-PAGE-COUNT.
+           DISPLAY ' '.
+           DISPLAY 'STUDENT ROSTER REPORT' '          PAGE: '
+               WS-PAGE-COUNT.
+           DISPLAY 'STUDENT-ID    STUDENT-NAME'.
+           DISPLAY '----------    -------------------------'.
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       PRINT-STUDENT-LINE.
+
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+
+           DISPLAY STUDENT-ID '    ' STUDENT-NAME.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       PRINT-ROSTER-TRAILER.
+
+           DISPLAY ' '.
+           DISPLAY 'TOTAL STUDENTS PRINTED: ' WS-RECORD-COUNT.
 
        PROGRAM-DONE.
