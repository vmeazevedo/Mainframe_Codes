@@ -21,21 +21,119 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO 'transacoes.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT TRANSACOES-BOAS ASSIGN TO 'transacoes_ok.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-BOA-STATUS.
+
+           SELECT TRANSACOES-REJEITADAS ASSIGN TO 'transacoes_rej.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT LOG-AUDITORIA ASSIGN TO 'auditoria.log'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  TRANSACOES.
+       01  TRANSACAO-REC.
+           05 TRAN-OPCAO           PIC X(01).
+
+       FD  TRANSACOES-BOAS.
+       01  TRANSACAO-BOA-REC.
+           05 BOA-OPCAO             PIC X(01).
+           05 BOA-RESULTADO         PIC X(09).
+
+       FD  TRANSACOES-REJEITADAS.
+       01  TRANSACAO-REJ-REC.
+           05 REJ-OPCAO             PIC X(01).
+           05 REJ-MOTIVO            PIC X(09).
+
+       FD  LOG-AUDITORIA.
+       01  AUDITORIA-REC.
+           05 AUD-TIMESTAMP         PIC X(21).
+           05 AUD-OPERADOR          PIC X(08).
+           05 AUD-OPCAO             PIC X(01).
+           05 AUD-RESULTADO         PIC X(09).
+
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-OPCAO-MENU        PIC X(01).
            05 WS-RESULTADO         PIC X(09).
 
+       01  WS-MODO-OPERACAO        PIC X(01) VALUE SPACES.
+       01  WS-TRAN-STATUS          PIC X(02) VALUE '00'.
+       01  WS-BOA-STATUS           PIC X(02) VALUE '00'.
+       01  WS-REJ-STATUS           PIC X(02) VALUE '00'.
+       01  WS-LOG-STATUS           PIC X(02) VALUE '00'.
+       01  WS-EOF                  PIC X(01) VALUE 'N'.
+       01  WS-OPERADOR-ID          PIC X(08) VALUE SPACES.
+       01  WS-OPCAO-VALIDA         PIC X(01) VALUE 'N'.
+
+       01  WS-TOTAIS-CONTROLE.
+           05 WS-TOTAL-ALTA        PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-BAIXA       PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-CAMBIO      PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-SEGUINTE    PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-DEVOLUCAO   PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-ESTORNO     PIC 9(7) VALUE ZEROS.
+           05 WS-TOTAL-ERROR       PIC 9(7) VALUE ZEROS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
 
-           DISPLAY 'DIGITE A OPCAO: '
-           ACCEPT WS-OPCAO-MENU
+           DISPLAY 'DIGITE O ID DO OPERADOR: '
+           ACCEPT WS-OPERADOR-ID
+
+           DISPLAY '1 - CLASSIFICAR UMA TRANSACAO (INTERATIVO)'
+           DISPLAY '2 - PROCESSAR LOTE DE TRANSACOES (ARQUIVO)'
+           DISPLAY 'ESCOLHA UMA OPCAO: '
+           ACCEPT WS-MODO-OPERACAO
+
+           EVALUATE WS-MODO-OPERACAO
+               WHEN '2'
+                   PERFORM PROCESSAR-LOTE-TRANSACOES
+               WHEN OTHER
+                   PERFORM CLASSIFICAR-INTERATIVO
+           END-EVALUATE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       CLASSIFICAR-INTERATIVO.
+
+           MOVE 'N' TO WS-OPCAO-VALIDA.
+           PERFORM UNTIL WS-OPCAO-VALIDA = 'Y'
+               DISPLAY 'DIGITE A OPCAO: '
+               ACCEPT WS-OPCAO-MENU
+               PERFORM CLASSIFICAR-TRANSACAO-EVALUATE
+               IF WS-RESULTADO = 'ERROR'
+                   DISPLAY 'OPCAO INVALIDA: ' WS-OPCAO-MENU
+                       '. TENTE NOVAMENTE.'
+               ELSE
+                   MOVE 'Y' TO WS-OPCAO-VALIDA
+               END-IF
+           END-PERFORM.
+
+           DISPLAY 'A OPCAO DO MENU COM EVALUATE E: ' WS-RESULTADO.
+
+           PERFORM CLASSIFICAR-TRANSACAO-IF
+           DISPLAY 'A OPCAO DO MENU COM IF E: ' WS-RESULTADO.
+
+           OPEN EXTEND LOG-AUDITORIA
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT LOG-AUDITORIA
+           END-IF
+           PERFORM GRAVAR-AUDITORIA
+           CLOSE LOG-AUDITORIA.
+
+       CLASSIFICAR-TRANSACAO-EVALUATE.
 
            EVALUATE WS-OPCAO-MENU
              WHEN 'A'
@@ -46,11 +144,15 @@
                MOVE 'CAMBIO' TO WS-RESULTADO
              WHEN '1' THRU '5'
                MOVE 'SEGUINTE' TO WS-RESULTADO
+             WHEN 'D'
+               MOVE 'DEVOLUCAO' TO WS-RESULTADO
+             WHEN 'E'
+               MOVE 'ESTORNO' TO WS-RESULTADO
              WHEN OTHER
                MOVE 'ERROR' TO WS-RESULTADO
-           END-EVALUATE
-           DISPLAY 'A OPCAO DO MENU COM EVALUATE E: ' WS-RESULTADO.
+           END-EVALUATE.
 
+       CLASSIFICAR-TRANSACAO-IF.
 
            IF WS-OPCAO-MENU = 'A'
            THEN
@@ -69,13 +171,111 @@
                      THEN
                          MOVE 'SEGUINTE' TO WS-RESULTADO
                      ELSE
-                         MOVE 'ERROR' TO WS-RESULTADO
+                        IF WS-OPCAO-MENU = 'D'
+                        THEN
+                            MOVE 'DEVOLUCAO' TO WS-RESULTADO
+                        ELSE
+                           IF WS-OPCAO-MENU = 'E'
+                           THEN
+                               MOVE 'ESTORNO' TO WS-RESULTADO
+                           ELSE
+                               MOVE 'ERROR' TO WS-RESULTADO
+                           END-IF
+                        END-IF
                      END-IF
                   END-IF
               END-IF
-           END-IF
+           END-IF.
 
-           DISPLAY 'A OPCAO DO MENU COM IF E: ' WS-RESULTADO.
+       PROCESSAR-LOTE-TRANSACOES.
 
-       PROGRAM-DONE.
-           GOBACK.
+           MOVE 'N' TO WS-EOF.
+           MOVE ZEROS TO WS-TOTAIS-CONTROLE.
+
+           OPEN INPUT TRANSACOES.
+           OPEN OUTPUT TRANSACOES-BOAS.
+           OPEN OUTPUT TRANSACOES-REJEITADAS.
+
+      *LOG-AUDITORIA FICA ABERTO PARA O LOTE INTEIRO, NAO ABERTO/FECHADO
+      *A CADA TRANSACAO -- ISSO SO E ACEITAVEL EM PARAGRAFOS DE EXCECAO
+      *QUE SO RODAM NO CAMINHO RARO DE ERRO, NAO NO CAMINHO NORMAL DE
+      *TODA TRANSACAO DO LOTE.
+           OPEN EXTEND LOG-AUDITORIA.
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT LOG-AUDITORIA
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TRANSACOES
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE TRAN-OPCAO TO WS-OPCAO-MENU
+                       PERFORM CLASSIFICAR-TRANSACAO-EVALUATE
+                       PERFORM ATUALIZAR-TOTAIS-CONTROLE
+                       PERFORM GRAVAR-SAIDA-CLASSIFICADA
+                       PERFORM GRAVAR-AUDITORIA
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACOES.
+           CLOSE TRANSACOES-BOAS.
+           CLOSE TRANSACOES-REJEITADAS.
+           CLOSE LOG-AUDITORIA.
+
+           PERFORM IMPRIMIR-TOTAIS-CONTROLE.
+
+       GRAVAR-SAIDA-CLASSIFICADA.
+
+           IF WS-RESULTADO = 'ERROR'
+               MOVE TRAN-OPCAO TO REJ-OPCAO
+               MOVE WS-RESULTADO TO REJ-MOTIVO
+               WRITE TRANSACAO-REJ-REC
+           ELSE
+               MOVE TRAN-OPCAO TO BOA-OPCAO
+               MOVE WS-RESULTADO TO BOA-RESULTADO
+               WRITE TRANSACAO-BOA-REC
+           END-IF.
+
+       ATUALIZAR-TOTAIS-CONTROLE.
+
+           EVALUATE WS-RESULTADO
+               WHEN 'ALTA'
+                   ADD 1 TO WS-TOTAL-ALTA
+               WHEN 'BAIXA'
+                   ADD 1 TO WS-TOTAL-BAIXA
+               WHEN 'CAMBIO'
+                   ADD 1 TO WS-TOTAL-CAMBIO
+               WHEN 'SEGUINTE'
+                   ADD 1 TO WS-TOTAL-SEGUINTE
+               WHEN 'DEVOLUCAO'
+                   ADD 1 TO WS-TOTAL-DEVOLUCAO
+               WHEN 'ESTORNO'
+                   ADD 1 TO WS-TOTAL-ESTORNO
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-ERROR
+           END-EVALUATE.
+
+      *ASSUME QUE LOG-AUDITORIA JA ESTA ABERTO (EXTEND) PELO CHAMADOR --
+      *VER OS COMENTARIOS EM CLASSIFICAR-INTERATIVO E
+      *PROCESSAR-LOTE-TRANSACOES.
+       GRAVAR-AUDITORIA.
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-OPERADOR-ID        TO AUD-OPERADOR.
+           MOVE WS-OPCAO-MENU         TO AUD-OPCAO.
+           MOVE WS-RESULTADO          TO AUD-RESULTADO.
+
+           WRITE AUDITORIA-REC.
+
+       IMPRIMIR-TOTAIS-CONTROLE.
+
+           DISPLAY ' '.
+           DISPLAY 'RELATORIO DE TOTAIS DE CONTROLE'.
+           DISPLAY 'ALTA......: ' WS-TOTAL-ALTA.
+           DISPLAY 'BAIXA.....: ' WS-TOTAL-BAIXA.
+           DISPLAY 'CAMBIO....: ' WS-TOTAL-CAMBIO.
+           DISPLAY 'SEGUINTE..: ' WS-TOTAL-SEGUINTE.
+           DISPLAY 'DEVOLUCAO.: ' WS-TOTAL-DEVOLUCAO.
+           DISPLAY 'ESTORNO...: ' WS-TOTAL-ESTORNO.
+           DISPLAY 'ERROR.....: ' WS-TOTAL-ERROR.
