@@ -11,9 +11,60 @@
       *Demonstração de FILLER
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO 'funcionarios.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FR-CODIGO
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ADMISSOES ASSIGN TO 'admissoes.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ADM-STATUS.
+
+           SELECT HR-EXTRACT-FILE ASSIGN TO 'hr_extract.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-HR-STATUS.
+
+           SELECT ADMISSOES-REJEITADAS ASSIGN TO 'admissoes_rej.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-ADMREJ-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+       01  FUNCIONARIO-REC.
+           05 FR-CODIGO     PIC 9(2).
+           05 FR-NOME       PIC X(20).
+           05 FR-ENDERECO   PIC X(20).
+           05 FR-SALARIO    PIC 9(4)V9(2).
+
+       FD  ADMISSOES.
+       01  ADMISSAO-REC.
+           05 ADM-CODIGO     PIC 9(2).
+           05 ADM-NOME       PIC X(20).
+           05 ADM-ENDERECO   PIC X(20).
+           05 ADM-SALARIO    PIC 9(4)V9(2).
+
+      *LAYOUT FIXO ESPERADO PELO LOADER DO SISTEMA DE RH.
+       FD  HR-EXTRACT-FILE.
+       01  HR-EXTRACT-REC.
+           05 HR-CODIGO      PIC 9(6).
+           05 HR-NOME        PIC X(30).
+           05 HR-ENDERECO    PIC X(30).
+           05 HR-SALARIO     PIC 9(6)V9(2).
+
+       FD  ADMISSOES-REJEITADAS.
+       01  ADMISSAO-REJ-REC.
+           05 REJ-CODIGO     PIC 9(2).
+           05 REJ-NOME       PIC X(20).
+           05 REJ-ENDERECO   PIC X(20).
+           05 REJ-SALARIO    PIC 9(4)V9(2).
+           05 REJ-MOTIVO     PIC X(30).
+
        WORKING-STORAGE SECTION.
        01  FUNCIONARIO.
            05 CODIGO     PIC 9(2).
@@ -23,21 +74,269 @@
            05 ENDERECO   PIC X(20).
            05 FILLER     PIC X(2) VALUE '  '.
            05 SALARIO    PIC 9(4)V9(2).
+       01  WS-FILE-STATUS   PIC X(2) VALUE '00'.
+       01  WS-CAMPO-VALIDO  PIC X(1) VALUE 'N'.
+       01  WS-SALARIO-BRUTO    PIC 9(4)V9(2) VALUE ZEROS.
+       01  WS-INSS             PIC 9(4)V9(2) VALUE ZEROS.
+       01  WS-IRRF             PIC 9(4)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-DESCONTOS  PIC 9(4)V9(2) VALUE ZEROS.
+       01  WS-SALARIO-LIQUIDO  PIC 9(4)V9(2) VALUE ZEROS.
+       01  WS-ADM-STATUS       PIC X(2) VALUE '00'.
+       01  WS-EOF              PIC X(1) VALUE 'N'.
+       01  WS-MODO-OPERACAO    PIC X(1) VALUE SPACES.
+       01  WS-HR-STATUS        PIC X(2) VALUE '00'.
+       01  WS-ADMREJ-STATUS    PIC X(2) VALUE '00'.
+       01  WS-ADMISSAO-VALIDA  PIC X(1) VALUE 'Y'.
+       01  WS-MOTIVO-REJEICAO  PIC X(30) VALUE SPACES.
+       01  WS-FUNCIONARIO-SALVO PIC X(1) VALUE 'N'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
        PROGRAM-BEGIN.
            DISPLAY 'REGISTROS DE DADOS'.
-           DISPLAY 'Digite o codigo de funcionario:'
-           ACCEPT CODIGO.
-           DISPLAY 'Digite o nome do funcionario:'
-           ACCEPT NOME.
-           DISPLAY 'Digite o endereco do funcionario:'
-           ACCEPT ENDERECO.
-           DISPLAY 'Digite o salario do funcionario:'
-           ACCEPT SALARIO.
+           DISPLAY '1 - CADASTRO INTERATIVO (UM FUNCIONARIO)'.
+           DISPLAY '2 - CARGA EM LOTE (ARQUIVO DE ADMISSOES)'.
+           DISPLAY 'ESCOLHA UMA OPCAO: '.
+           ACCEPT WS-MODO-OPERACAO.
 
-           DISPLAY '========================'
-           DISPLAY FUNCIONARIO.
+           EVALUATE WS-MODO-OPERACAO
+               WHEN '2'
+                   PERFORM PROCESSAR-LOTE-FUNCIONARIOS
+               WHEN OTHER
+                   PERFORM PROCESSAR-FUNCIONARIO-INTERATIVO
+           END-EVALUATE.
        PROGRAM-DONE.
            STOP RUN.
+
+       PROCESSAR-FUNCIONARIO-INTERATIVO.
+           PERFORM ACEITAR-CODIGO.
+           PERFORM ACEITAR-NOME.
+           PERFORM ACEITAR-ENDERECO.
+           PERFORM ACEITAR-SALARIO.
+
+           DISPLAY '========================'
+           DISPLAY FUNCIONARIO.
+
+           OPEN I-O FUNCIONARIOS
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT FUNCIONARIOS
+               CLOSE FUNCIONARIOS
+               OPEN I-O FUNCIONARIOS
+           END-IF
+
+           PERFORM SAVE-FUNCIONARIO
+           CLOSE FUNCIONARIOS
+
+           IF WS-FUNCIONARIO-SALVO = 'Y'
+               OPEN EXTEND HR-EXTRACT-FILE
+               IF WS-HR-STATUS = '35'
+                   OPEN OUTPUT HR-EXTRACT-FILE
+               END-IF
+               PERFORM EXPORT-FUNCIONARIO-HR
+               CLOSE HR-EXTRACT-FILE
+               PERFORM CALCULAR-FOLHA-PAGAMENTO
+           END-IF.
+
+       PROCESSAR-LOTE-FUNCIONARIOS.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT ADMISSOES.
+
+      *FUNCIONARIOS E HR-EXTRACT-FILE FICAM ABERTOS PARA O LOTE INTEIRO,
+      *NAO ABERTOS/FECHADOS A CADA REGISTRO -- SO OS PARAGRAFOS DE
+      *EXCECAO (REGISTRAR-ADMISSAO-REJEITADA) ABREM/FECHAM POR CHAMADA,
+      *O QUE E ACEITAVEL PORQUE SO RODAM NO CAMINHO RARO DE ERRO.
+           OPEN I-O FUNCIONARIOS
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT FUNCIONARIOS
+               CLOSE FUNCIONARIOS
+               OPEN I-O FUNCIONARIOS
+           END-IF
+
+           OPEN EXTEND HR-EXTRACT-FILE
+           IF WS-HR-STATUS = '35'
+               OPEN OUTPUT HR-EXTRACT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ADMISSOES
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM VALIDAR-ADMISSAO-LOTE
+                       IF WS-ADMISSAO-VALIDA = 'Y'
+                           MOVE ADM-CODIGO   TO CODIGO
+                           MOVE ADM-NOME     TO NOME
+                           MOVE ADM-ENDERECO TO ENDERECO
+                           MOVE ADM-SALARIO  TO SALARIO
+                           DISPLAY '========================'
+                           DISPLAY FUNCIONARIO
+                           PERFORM SAVE-FUNCIONARIO
+                           IF WS-FUNCIONARIO-SALVO = 'Y'
+                               PERFORM EXPORT-FUNCIONARIO-HR
+                               PERFORM CALCULAR-FOLHA-PAGAMENTO
+                           ELSE
+                               MOVE 'CODIGO JA CADASTRADO'
+                                   TO WS-MOTIVO-REJEICAO
+                               PERFORM REGISTRAR-ADMISSAO-REJEITADA
+                           END-IF
+                       ELSE
+                           PERFORM REGISTRAR-ADMISSAO-REJEITADA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ADMISSOES.
+           CLOSE FUNCIONARIOS.
+           CLOSE HR-EXTRACT-FILE.
+
+      *MESMOS EDITS DO CADASTRO INTERATIVO (ACEITAR-CODIGO/ACEITAR-NOME/
+      *ACEITAR-SALARIO), SO QUE SEM RE-PROMPT: UM LOTE NAO TEM OPERADOR
+      *PARA REDIGITAR, ENTAO O REGISTRO INVALIDO E REJEITADO EM VEZ DE
+      *SER GRAVADO COM DADOS RUINS.
+       VALIDAR-ADMISSAO-LOTE.
+           MOVE 'Y' TO WS-ADMISSAO-VALIDA.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO.
+
+           IF ADM-CODIGO NOT NUMERIC
+               MOVE 'N' TO WS-ADMISSAO-VALIDA
+               MOVE 'CODIGO NAO NUMERICO' TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF ADM-NOME = SPACES
+                   MOVE 'N' TO WS-ADMISSAO-VALIDA
+                   MOVE 'NOME EM BRANCO' TO WS-MOTIVO-REJEICAO
+               ELSE
+                   IF ADM-SALARIO NOT NUMERIC
+                       MOVE 'N' TO WS-ADMISSAO-VALIDA
+                       MOVE 'SALARIO NAO NUMERICO' TO WS-MOTIVO-REJEICAO
+                   END-IF
+               END-IF
+           END-IF.
+
+       REGISTRAR-ADMISSAO-REJEITADA.
+           OPEN EXTEND ADMISSOES-REJEITADAS.
+           IF WS-ADMREJ-STATUS = '35'
+               OPEN OUTPUT ADMISSOES-REJEITADAS
+           END-IF.
+
+           MOVE ADM-CODIGO         TO REJ-CODIGO.
+           MOVE ADM-NOME           TO REJ-NOME.
+           MOVE ADM-ENDERECO       TO REJ-ENDERECO.
+           MOVE ADM-SALARIO        TO REJ-SALARIO.
+           MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO.
+
+           WRITE ADMISSAO-REJ-REC.
+
+           CLOSE ADMISSOES-REJEITADAS.
+
+           DISPLAY 'ADMISSAO REJEITADA: ' ADM-CODIGO ' MOTIVO: '
+               WS-MOTIVO-REJEICAO.
+
+       CALCULAR-FOLHA-PAGAMENTO.
+           MOVE SALARIO TO WS-SALARIO-BRUTO.
+
+      *FAIXAS DE DESCONTO DO INSS.
+           EVALUATE TRUE
+               WHEN WS-SALARIO-BRUTO <= 1045.00
+                   COMPUTE WS-INSS ROUNDED = WS-SALARIO-BRUTO * 0.075
+               WHEN WS-SALARIO-BRUTO <= 2089.60
+                   COMPUTE WS-INSS ROUNDED = WS-SALARIO-BRUTO * 0.09
+               WHEN WS-SALARIO-BRUTO <= 3134.40
+                   COMPUTE WS-INSS ROUNDED = WS-SALARIO-BRUTO * 0.12
+               WHEN OTHER
+                   COMPUTE WS-INSS ROUNDED = WS-SALARIO-BRUTO * 0.14
+           END-EVALUATE.
+
+      *FAIXAS DE DESCONTO DO IRRF.
+           EVALUATE TRUE
+               WHEN WS-SALARIO-BRUTO <= 1903.98
+                   MOVE ZEROS TO WS-IRRF
+               WHEN WS-SALARIO-BRUTO <= 2826.65
+                   COMPUTE WS-IRRF ROUNDED = WS-SALARIO-BRUTO * 0.075
+               WHEN WS-SALARIO-BRUTO <= 3751.05
+                   COMPUTE WS-IRRF ROUNDED = WS-SALARIO-BRUTO * 0.15
+               WHEN WS-SALARIO-BRUTO <= 4664.68
+                   COMPUTE WS-IRRF ROUNDED = WS-SALARIO-BRUTO * 0.225
+               WHEN OTHER
+                   COMPUTE WS-IRRF ROUNDED = WS-SALARIO-BRUTO * 0.275
+           END-EVALUATE.
+
+           ADD WS-INSS WS-IRRF GIVING WS-TOTAL-DESCONTOS.
+           SUBTRACT WS-TOTAL-DESCONTOS FROM WS-SALARIO-BRUTO
+               GIVING WS-SALARIO-LIQUIDO.
+
+           DISPLAY ' '.
+           DISPLAY 'HOLERITE - ' NOME.
+           DISPLAY 'BRUTO: ' WS-SALARIO-BRUTO
+               '  DESCONTOS: ' WS-TOTAL-DESCONTOS
+               '  LIQUIDO: ' WS-SALARIO-LIQUIDO.
+
+       ACEITAR-CODIGO.
+           MOVE 'N' TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'Y'
+               DISPLAY 'Digite o codigo de funcionario:'
+               ACCEPT CODIGO
+               IF CODIGO IS NUMERIC
+                   MOVE 'Y' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'CODIGO INVALIDO. DIGITE APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+       ACEITAR-NOME.
+           MOVE 'N' TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'Y'
+               DISPLAY 'Digite o nome do funcionario:'
+               ACCEPT NOME
+               IF NOME NOT = SPACES
+                   MOVE 'Y' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+               END-IF
+           END-PERFORM.
+
+       ACEITAR-ENDERECO.
+           DISPLAY 'Digite o endereco do funcionario:'.
+           ACCEPT ENDERECO.
+
+       ACEITAR-SALARIO.
+           MOVE 'N' TO WS-CAMPO-VALIDO.
+           PERFORM UNTIL WS-CAMPO-VALIDO = 'Y'
+               DISPLAY 'Digite o salario do funcionario:'
+               ACCEPT SALARIO
+               IF SALARIO IS NUMERIC
+                   MOVE 'Y' TO WS-CAMPO-VALIDO
+               ELSE
+                   DISPLAY 'SALARIO INVALIDO. DIGITE APENAS NUMEROS.'
+               END-IF
+           END-PERFORM.
+
+      *ASSUME QUE FUNCIONARIOS JA ESTA ABERTO (I-O) PELO CHAMADOR --
+      *ISSO PERMITE ABRIR UMA UNICA VEZ PARA O LOTE INTEIRO EM VEZ DE
+      *A CADA REGISTRO.
+       SAVE-FUNCIONARIO.
+           MOVE 'Y' TO WS-FUNCIONARIO-SALVO.
+
+           MOVE CODIGO   TO FR-CODIGO.
+           MOVE NOME     TO FR-NOME.
+           MOVE ENDERECO TO FR-ENDERECO.
+           MOVE SALARIO  TO FR-SALARIO.
+
+           WRITE FUNCIONARIO-REC
+               INVALID KEY
+                   MOVE 'N' TO WS-FUNCIONARIO-SALVO
+                   DISPLAY 'CODIGO JA CADASTRADO: ' CODIGO
+               NOT INVALID KEY
+                   DISPLAY 'FUNCIONARIO GRAVADO: ' CODIGO
+           END-WRITE.
+
+      *ASSUME QUE HR-EXTRACT-FILE JA ESTA ABERTO (EXTEND) PELO CHAMADOR,
+      *MESMA RAZAO DE SAVE-FUNCIONARIO ACIMA. SO CHAMAR QUANDO
+      *WS-FUNCIONARIO-SALVO = 'Y' (VER PROCESSAR-*-FUNCIONARIO*).
+       EXPORT-FUNCIONARIO-HR.
+           MOVE ZEROS      TO HR-CODIGO.
+           MOVE CODIGO     TO HR-CODIGO.
+           MOVE NOME       TO HR-NOME.
+           MOVE ENDERECO   TO HR-ENDERECO.
+           MOVE SALARIO    TO HR-SALARIO.
+
+           WRITE HR-EXTRACT-REC.
